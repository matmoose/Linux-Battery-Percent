@@ -1,49 +1,814 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BATTERY.
-       AUTHOR.     MATHEW.
-       DATE-WRITTEN. 11/05/2025.
-       SECURITY. NON-CONFIDENTIAL.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-         SELECT CHARGE-NOW ASSIGN TO 
-                 "/sys/class/power_supply/BAT0/charge_now"
-                 ORGANIZATION IS LINE SEQUENTIAL.
-         SELECT CHARGE-FULL ASSIGN TO
-                 "/sys/class/power_supply/BAT0/charge_full"
-                 ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD CHARGE-NOW.
-       01 NOW-RECORD PIC X(7).
-
-       FD CHARGE-FULL.
-       01 FULL-RECORD PIC X(7).
-
-       WORKING-STORAGE SECTION.
-       01 BAT-NOW PIC 9(7).
-       01 BAT-FULL PIC 9(7).
-       01 BAT-PERC PIC 9(3)V99.
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           OPEN INPUT CHARGE-NOW
-           OPEN INPUT CHARGE-FULL
-
-           READ CHARGE-NOW INTO NOW-RECORD
-           READ CHARGE-FULL INTO FULL-RECORD
-           
-           MOVE NOW-RECORD TO BAT-NOW
-           MOVE FULL-RECORD TO BAT-FULL
-
-           IF BAT-FULL > 0 THEN
-                   COMPUTE BAT-PERC = (BAT-NOW/BAT-FULL) * 100
-           ELSE
-                   DISPLAY "ERROR! FULL-CHARGE IS ZERO, CONNOT DIVIDE!"
-                   MOVE 0 TO BAT-PERC
-           END-IF
-
-           DISPLAY "BATTERY: " BAT-PERC
-
-           CLOSE CHARGE-NOW
-           CLOSE CHARGE-FULL
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     BATTERY.
+000120 AUTHOR.         MATHEW.
+000130 INSTALLATION.   FLEET-OPS.
+000140 DATE-WRITTEN.   11/05/2025.
+000150 DATE-COMPILED.  11/05/2025.
+000160 SECURITY.       NON-CONFIDENTIAL.
+000170*--------------------------------------------------------------*
+000180* MODIFICATION HISTORY                                        *
+000190*--------------------------------------------------------------*
+000200* DATE       INIT  DESCRIPTION                                *
+000210* 07/14/2026 RJK   ADDED BATTERY-LOG HISTORY FILE - APPEND A  *
+000220*                  DATED RECORD OF EACH RUN FOR TREND REVIEW. *
+000230* 07/16/2026 RJK   BUCKET BAT-PERC INTO STATUS BANDS AND SET  *
+000240*                  A DISTINCT RETURN CODE PER BAND SO CRON    *
+000250*                  WRAPPERS CAN BRANCH ON EXIT STATUS.        *
+000260* 07/20/2026 RJK   DRIVE CHARGE-NOW/CHARGE-FULL OFF A BATTERY *
+000270*                  ID TABLE (BAT0, BAT1) SO DUAL-BATTERY RIGS *
+000280*                  REPORT PER-UNIT AND COMBINED PACK PERCENT. *
+000290* 07/22/2026 RJK   READ THE SYSFS "STATUS" FILE FOR EACH UNIT *
+000300*                  AND DISPLAY CHARGING/DISCHARGING ALONGSIDE *
+000310*                  THE PERCENTAGE.                            *
+000320* 07/24/2026 RJK   ADDED BATTERY-RPT FORMATTED REPORT, KEYED  *
+000330*                  OFF A RUN NUMBER KEPT IN BATTERY-CTL.      *
+000340* 07/27/2026 RJK   REPLAY BATTERY-LOG ON EACH RUN TO COMPUTE  *
+000350*                  A DRAIN/CHARGE RATE AND AN ESTIMATED TIME  *
+000360*                  TO EMPTY OR FULL.                          *
+000370* 07/29/2026 RJK   READ LOW/CRITICAL/FULL THRESHOLDS FROM     *
+000380*                  BATTERY-CFG AT STARTUP INSTEAD OF USING    *
+000390*                  FIXED VALUES, SO SITES CAN TUNE BANDS      *
+000400*                  WITHOUT A RECOMPILE.                       *
+000410* 07/31/2026 RJK   PULL VOLTAGE_NOW/CURRENT_NOW/CYCLE_COUNT   *
+000420*                  PER UNIT, COMPUTE WATTS, AND DISPLAY CYCLE *
+000430*                  COUNT ALONGSIDE THE PERCENTAGE.             *
+000440* 08/02/2026 RJK   ADDED BATTERY-AUD AUDIT TRAIL - ONE RECORD  *
+000450*                  PER RUN WITH TIMESTAMP, RETURN CODE, THE    *
+000460*                  DIVIDE-BY-ZERO GUARD FLAG, AND THE BATTERY  *
+000470*                  IDS ACTUALLY READ.                          *
+000480* 08/09/2026 RJK   CHECK FILE STATUS ON EVERY SYSFS READ SO A  *
+000490*                  MISSING OR UNREADABLE BATTERY REPORTS "NOT  *
+000500*                  PRESENT" AND A DISTINCT RETURN CODE INSTEAD *
+000510*                  OF ABENDING; MISSING UNITS ARE EXCLUDED     *
+000520*                  FROM THE PACK TOTALS.                       *
+000530*--------------------------------------------------------------*
+000540 ENVIRONMENT DIVISION.
+000550 INPUT-OUTPUT SECTION.
+000560 FILE-CONTROL.
+000570     SELECT CHARGE-NOW ASSIGN TO
+000580             BAT-NOW-FILENAME
+000590             ORGANIZATION IS LINE SEQUENTIAL
+000600             FILE STATUS IS FS-CHARGE-FILE.
+000610     SELECT CHARGE-FULL ASSIGN TO
+000620             BAT-FULL-FILENAME
+000630             ORGANIZATION IS LINE SEQUENTIAL
+000640             FILE STATUS IS FS-CHARGE-FILE.
+000650     SELECT CHARGE-STATUS ASSIGN TO
+000660             BAT-STATUS-FILENAME
+000670             ORGANIZATION IS LINE SEQUENTIAL
+000680             FILE STATUS IS FS-CHARGE-FILE.
+000690     SELECT CHARGE-VOLT ASSIGN TO
+000700             BAT-VOLT-FILENAME
+000710             ORGANIZATION IS LINE SEQUENTIAL
+000720             FILE STATUS IS FS-CHARGE-FILE.
+000730     SELECT CHARGE-CURR ASSIGN TO
+000740             BAT-CURR-FILENAME
+000750             ORGANIZATION IS LINE SEQUENTIAL
+000760             FILE STATUS IS FS-CHARGE-FILE.
+000770     SELECT CHARGE-CYCLE ASSIGN TO
+000780             BAT-CYCLE-FILENAME
+000790             ORGANIZATION IS LINE SEQUENTIAL
+000800             FILE STATUS IS FS-CHARGE-FILE.
+000810     SELECT BATTERY-LOG ASSIGN TO
+000820             "battery.log"
+000830             ORGANIZATION IS LINE SEQUENTIAL
+000840             FILE STATUS IS FS-BATTERY-LOG.
+000850     SELECT BATTERY-RPT ASSIGN TO
+000860             "battery.rpt"
+000870             ORGANIZATION IS LINE SEQUENTIAL
+000880             FILE STATUS IS FS-BATTERY-RPT.
+000890     SELECT BATTERY-CTL ASSIGN TO
+000900             "battery.ctl"
+000910             ORGANIZATION IS LINE SEQUENTIAL
+000920             FILE STATUS IS FS-BATTERY-CTL.
+000930     SELECT BATTERY-CFG ASSIGN TO
+000940             "battery.cfg"
+000950             ORGANIZATION IS LINE SEQUENTIAL
+000960             FILE STATUS IS FS-BATTERY-CFG.
+000970     SELECT BATTERY-AUD ASSIGN TO
+000980             "battery.aud"
+000990             ORGANIZATION IS LINE SEQUENTIAL
+001000             FILE STATUS IS FS-BATTERY-AUD.
+001010 DATA DIVISION.
+001020 FILE SECTION.
+001030 FD  CHARGE-NOW.
+001040 01  NOW-RECORD                  PIC X(07).
+001050
+001060 FD  CHARGE-FULL.
+001070 01  FULL-RECORD                 PIC X(07).
+001080
+001090 FD  CHARGE-STATUS.
+001100 01  STATUS-RECORD               PIC X(15).
+001110
+001120 FD  CHARGE-VOLT.
+001130 01  VOLT-RECORD                 PIC X(08).
+001140
+001150 FD  CHARGE-CURR.
+001160 01  CURR-RECORD                 PIC X(08).
+001170
+001180 FD  CHARGE-CYCLE.
+001190 01  CYCLE-RECORD                PIC X(05).
+001200
+001210 FD  BATTERY-LOG.
+001220 01  LOG-RECORD                  PIC X(80).
+001230
+001240 FD  BATTERY-RPT.
+001250 01  RPT-RECORD                  PIC X(80).
+001260
+001270 FD  BATTERY-CTL.
+001280 01  CTL-RECORD                  PIC X(08).
+001290
+001300 FD  BATTERY-CFG.
+001310 01  CFG-RECORD                  PIC X(80).
+001320
+001330 FD  BATTERY-AUD.
+001340 01  AUD-RECORD                  PIC X(80).
+001350
+001360 WORKING-STORAGE SECTION.
+001370 01  FS-CHARGE-FILE              PIC X(02).
+001380     88  FS-CHARGE-FILE-OK       VALUE "00".
+001390
+001400 77  BAT-PRESENT-COUNT           PIC 9(02) COMP VALUE 0.
+001410
+001420*--------------------------------------------------------------*
+001430* BATTERY ID TABLE - ONE ENTRY PER PHYSICAL BATTERY ON THE    *
+001440* FLEET'S HARDWARE.  ADD ENTRIES HERE IF A LAPTOP EVER SHOWS  *
+001450* UP WITH MORE THAN TWO BATTERIES.                            *
+001460*--------------------------------------------------------------*
+001470 01  BAT-ID-LIST.
+001480     05  FILLER                  PIC X(04) VALUE "BAT0".
+001490     05  FILLER                  PIC X(04) VALUE "BAT1".
+001500 01  BAT-ID-TABLE REDEFINES BAT-ID-LIST.
+001510     05  BAT-ID-ENTRY OCCURS 2 TIMES
+001520                                  PIC X(04).
+001530
+001540 77  BAT-ID-MAX                  PIC 9(02) COMP VALUE 02.
+001550 77  BAT-ID-IDX                  PIC 9(02) COMP VALUE 0.
+001560
+001570 01  BAT-NOW-FILENAME            PIC X(48).
+001580 01  BAT-FULL-FILENAME           PIC X(48).
+001590 01  BAT-STATUS-FILENAME         PIC X(48).
+001600 01  BAT-VOLT-FILENAME           PIC X(48).
+001610 01  BAT-CURR-FILENAME           PIC X(48).
+001620 01  BAT-CYCLE-FILENAME          PIC X(48).
+001630
+001640 01  BAT-NOW                     PIC 9(07).
+001650 01  BAT-FULL                    PIC 9(07).
+001660 01  BAT-PERC                    PIC 9(03)V99.
+001670 01  BAT-VOLT-NOW                PIC 9(08).
+001680 01  BAT-CURR-NOW                PIC 9(08).
+001690 01  BAT-CYCLES                  PIC 9(05).
+001700 01  BAT-VOLT-VOLTS              PIC 9(03)V999.
+001710 01  BAT-CURR-AMPS               PIC 9(03)V999.
+001720
+001730 01  BAT-UNIT-PERC-TABLE.
+001740     05  BAT-UNIT-PERC OCCURS 2 TIMES
+001750                                  PIC 9(03)V99.
+001760
+001770 01  BAT-CHG-STATUS-TABLE.
+001780     05  BAT-CHG-STATUS OCCURS 2 TIMES
+001790                                  PIC X(15).
+001800
+001810 01  BAT-UNIT-WATTS-TABLE.
+001820     05  BAT-UNIT-WATTS OCCURS 2 TIMES
+001830                                  PIC 9(03)V99.
+001840
+001850 01  BAT-UNIT-CYCLE-TABLE.
+001860     05  BAT-UNIT-CYCLES OCCURS 2 TIMES
+001870                                  PIC 9(05).
+001880
+001890 01  BAT-UNIT-PRESENT-TABLE.
+001900     05  BAT-UNIT-PRESENT OCCURS 2 TIMES
+001910                                  PIC X(01).
+001920         88  BAT-UNIT-IS-PRESENT VALUE "Y".
+001930
+001940 01  BAT-PACK-NOW                PIC 9(08) VALUE 0.
+001950 01  BAT-PACK-FULL               PIC 9(08) VALUE 0.
+001960
+001970*--------------------------------------------------------------*
+001980* EDITED FIELDS - CARRY A DECIMAL POINT INTO THE CONSOLE AND    *
+001990* REPORT OUTPUT FOR THE PERCENTAGE AND WATTAGE FIGURES.         *
+002000*--------------------------------------------------------------*
+002010 01  BAT-PERC-EDIT               PIC ZZ9.99.
+002020 01  BAT-UNIT-PERC-EDIT          PIC ZZ9.99.
+002030 01  BAT-UNIT-WATTS-EDIT         PIC ZZ9.99.
+002040
+002050*--------------------------------------------------------------*
+002060* AUDIT TRAIL - ONE RECORD PER RUN IN BATTERY-AUD RECORDING    *
+002070* WHEN WE RAN, WHAT WE RETURNED, WHETHER THE DIVIDE-BY-ZERO    *
+002080* GUARD FIRED, AND WHICH BATTERY IDS WERE ACTUALLY READ.       *
+002090*--------------------------------------------------------------*
+002100 01  FS-BATTERY-AUD              PIC X(02).
+002110     88  FS-BATTERY-AUD-OK       VALUE "00".
+002120
+002130 01  BAT-DIVZERO-SW              PIC X(01) VALUE "N".
+002140     88  BAT-DIVZERO-FIRED       VALUE "Y".
+002150
+002160 01  BAT-IDS-READ                PIC X(20) VALUE SPACES.
+002170 01  BAT-IDS-READ-PTR            PIC 9(02) COMP VALUE 1.
+002180
+002190 77  BAT-THRESH-CRIT             PIC 9(03) VALUE 010.
+002200 77  BAT-THRESH-LOW              PIC 9(03) VALUE 025.
+002210 77  BAT-THRESH-FULL             PIC 9(03) VALUE 095.
+002220*--------------------------------------------------------------*
+002230* BATTERY-CFG OVERRIDES THE DEFAULTS ABOVE WHEN PRESENT.  EACH *
+002240* LINE IS "KEYWORD VALUE", KEYWORD ONE OF CRIT/LOW/FULL.       *
+002250*--------------------------------------------------------------*
+002260 01  FS-BATTERY-CFG              PIC X(02).
+002270     88  FS-BATTERY-CFG-OK       VALUE "00".
+002280
+002290 01  CFG-EOF-SW                  PIC X(01) VALUE "N".
+002300     88  CFG-EOF                 VALUE "Y".
+002310
+002320 01  CFG-KEYWORD                 PIC X(10).
+002330 01  CFG-VALUE                   PIC 9(03).
+002340
+002350 01  BAT-STATUS-CODE             PIC 9(01) VALUE 0.
+002360     88  BAT-STAT-OK             VALUE 0.
+002370     88  BAT-STAT-LOW            VALUE 1.
+002380     88  BAT-STAT-CRITICAL       VALUE 2.
+002390     88  BAT-STAT-FULL           VALUE 3.
+002400     88  BAT-STAT-NOT-PRESENT    VALUE 4.
+002410
+002420 01  BAT-LOG-AREA.
+002430     05  BAT-LOG-DATE            PIC 9(08).
+002440     05  BAT-LOG-TIME            PIC 9(08).
+002450     05  BAT-LOG-NOW             PIC 9(08).
+002460     05  BAT-LOG-FULL            PIC 9(08).
+002470     05  BAT-LOG-PERC            PIC 9(03)V99.
+002480
+002490 01  BAT-CURRENT-DATE-TIME.
+002500     05  BAT-CDT-DATE            PIC 9(08).
+002510     05  BAT-CDT-TIME            PIC 9(08).
+002520     05  FILLER                  PIC X(09).
+002530
+002540 01  FS-BATTERY-CTL              PIC X(02).
+002550     88  FS-BATTERY-CTL-OK       VALUE "00".
+002560
+002570 01  BAT-RUN-NUMBER              PIC 9(08) VALUE 0.
+002580
+002590 01  FS-BATTERY-LOG              PIC X(02).
+002600     88  FS-BATTERY-LOG-OK       VALUE "00".
+002610
+002620 01  FS-BATTERY-RPT              PIC X(02).
+002630     88  FS-BATTERY-RPT-OK       VALUE "00".
+002640
+002650 01  BAT-LOG-EOF-SW              PIC X(01) VALUE "N".
+002660     88  BAT-LOG-EOF             VALUE "Y".
+002670
+002680*--------------------------------------------------------------*
+002690* RATE TABLE - LAST BAT-RATE-MAX ENTRIES REPLAYED FROM         *
+002700* BATTERY-LOG, KEPT AS A CIRCULAR BUFFER, USED TO ESTIMATE     *
+002710* DRAIN/CHARGE RATE AND TIME REMAINING.                        *
+002720*--------------------------------------------------------------*
+002730 77  BAT-RATE-MAX                PIC 9(02) COMP VALUE 05.
+002740 01  BAT-RATE-COUNT              PIC 9(02) COMP VALUE 0.
+002750 01  BAT-RATE-NEXT               PIC 9(02) COMP VALUE 1.
+002760 01  BAT-RATE-NEW-IDX            PIC 9(02) COMP.
+002770 01  BAT-RATE-OLD-IDX            PIC 9(02) COMP.
+002780
+002790 01  BAT-RATE-TABLE.
+002800     05  BAT-RATE-ENTRY OCCURS 5 TIMES.
+002810         10  BAT-RATE-TOTAL-MIN  PIC S9(09) COMP.
+002820         10  BAT-RATE-NOW        PIC 9(08).
+002830
+002840 01  BAT-RATE-HH                 PIC 9(02).
+002850 01  BAT-RATE-MM                 PIC 9(02).
+002860 01  BAT-RATE-ELAPSED-MIN        PIC S9(09) COMP.
+002870 01  BAT-RATE-DELTA-NOW          PIC S9(09) COMP.
+002880 01  BAT-RATE-PER-MIN            PIC S9(05)V9(04).
+002890 01  BAT-RATE-MINUTES-LEFT       PIC 9(06).
+002900 01  BAT-RATE-HOURS-LEFT         PIC 9(03).
+002910 01  BAT-RATE-MINS-LEFT          PIC 9(02).
+002920
+002930 PROCEDURE DIVISION.
+002940 0000-MAINLINE.
+002950     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002960     PERFORM 1500-READ-CONFIG THRU 1500-EXIT
+002970     PERFORM 2000-READ-BATTERY THRU 2000-EXIT
+002980         VARYING BAT-ID-IDX FROM 1 BY 1
+002990         UNTIL BAT-ID-IDX > BAT-ID-MAX
+003000     PERFORM 3000-COMPUTE-PERCENT THRU 3000-EXIT
+003010     PERFORM 3500-CLASSIFY-STATUS THRU 3500-EXIT
+003020     PERFORM 4000-DISPLAY-RESULT THRU 4000-EXIT
+003030     PERFORM 5000-WRITE-LOG THRU 5000-EXIT
+003040     PERFORM 8000-COMPUTE-RATE THRU 8000-EXIT
+003050     PERFORM 6000-GET-RUN-NUMBER THRU 6000-EXIT
+003060     PERFORM 7000-WRITE-REPORT THRU 7000-EXIT
+003070     PERFORM 8900-WRITE-AUDIT THRU 8900-EXIT
+003080     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+003090
+003100 1000-INITIALIZE.
+003110     MOVE 0 TO BAT-PACK-NOW
+003120     MOVE 0 TO BAT-PACK-FULL
+003130     MOVE "N" TO BAT-DIVZERO-SW
+003140     MOVE SPACES TO BAT-IDS-READ
+003150     MOVE 1 TO BAT-IDS-READ-PTR
+003160     MOVE 0 TO BAT-PRESENT-COUNT.
+003170 1000-EXIT.
+003180     EXIT.
+003190
+003200 1500-READ-CONFIG.
+003210     MOVE "N" TO CFG-EOF-SW
+003220     OPEN INPUT BATTERY-CFG
+003230     IF FS-BATTERY-CFG-OK
+003240         PERFORM 1600-READ-CFG-LINE THRU 1600-EXIT
+003250             UNTIL CFG-EOF
+003260         CLOSE BATTERY-CFG
+003270     END-IF.
+003280 1500-EXIT.
+003290     EXIT.
+003300
+003310 1600-READ-CFG-LINE.
+003320     READ BATTERY-CFG INTO CFG-RECORD
+003330         AT END
+003340             SET CFG-EOF TO TRUE
+003350         NOT AT END
+003360             PERFORM 1700-APPLY-CFG-LINE THRU 1700-EXIT
+003370     END-READ.
+003380 1600-EXIT.
+003390     EXIT.
+003400
+003410 1700-APPLY-CFG-LINE.
+003420     UNSTRING CFG-RECORD DELIMITED BY ALL SPACES
+003430         INTO CFG-KEYWORD CFG-VALUE
+003440     END-UNSTRING
+003450     EVALUATE CFG-KEYWORD
+003460         WHEN "CRIT"
+003470             MOVE CFG-VALUE TO BAT-THRESH-CRIT
+003480         WHEN "LOW"
+003490             MOVE CFG-VALUE TO BAT-THRESH-LOW
+003500         WHEN "FULL"
+003510             MOVE CFG-VALUE TO BAT-THRESH-FULL
+003520         WHEN OTHER
+003530             CONTINUE
+003540     END-EVALUATE.
+003550 1700-EXIT.
+003560     EXIT.
+003570
+003580 2000-READ-BATTERY.
+003590     STRING "/sys/class/power_supply/" DELIMITED BY SIZE
+003600             BAT-ID-ENTRY (BAT-ID-IDX) DELIMITED BY SPACE
+003610             "/charge_now"             DELIMITED BY SIZE
+003620         INTO BAT-NOW-FILENAME
+003630     END-STRING
+003640     STRING "/sys/class/power_supply/" DELIMITED BY SIZE
+003650             BAT-ID-ENTRY (BAT-ID-IDX) DELIMITED BY SPACE
+003660             "/charge_full"            DELIMITED BY SIZE
+003670         INTO BAT-FULL-FILENAME
+003680     END-STRING
+003690     STRING "/sys/class/power_supply/" DELIMITED BY SIZE
+003700             BAT-ID-ENTRY (BAT-ID-IDX) DELIMITED BY SPACE
+003710             "/status"                 DELIMITED BY SIZE
+003720         INTO BAT-STATUS-FILENAME
+003730     END-STRING
+003740     STRING "/sys/class/power_supply/" DELIMITED BY SIZE
+003750             BAT-ID-ENTRY (BAT-ID-IDX) DELIMITED BY SPACE
+003760             "/voltage_now"            DELIMITED BY SIZE
+003770         INTO BAT-VOLT-FILENAME
+003780     END-STRING
+003790     STRING "/sys/class/power_supply/" DELIMITED BY SIZE
+003800             BAT-ID-ENTRY (BAT-ID-IDX) DELIMITED BY SPACE
+003810             "/current_now"            DELIMITED BY SIZE
+003820         INTO BAT-CURR-FILENAME
+003830     END-STRING
+003840     STRING "/sys/class/power_supply/" DELIMITED BY SIZE
+003850             BAT-ID-ENTRY (BAT-ID-IDX) DELIMITED BY SPACE
+003860             "/cycle_count"            DELIMITED BY SIZE
+003870         INTO BAT-CYCLE-FILENAME
+003880     END-STRING
+003890
+003900     MOVE "Y" TO BAT-UNIT-PRESENT (BAT-ID-IDX)
+003910
+003920     OPEN INPUT CHARGE-NOW
+003930     IF NOT FS-CHARGE-FILE-OK
+003940         GO TO 2000-NOT-PRESENT
+003950     END-IF
+003960     READ CHARGE-NOW INTO NOW-RECORD
+003970         AT END
+003980             CLOSE CHARGE-NOW
+003990             GO TO 2000-NOT-PRESENT
+004000     END-READ
+004010     IF NOT FS-CHARGE-FILE-OK
+004020         CLOSE CHARGE-NOW
+004030         GO TO 2000-NOT-PRESENT
+004040     END-IF
+004050     CLOSE CHARGE-NOW
+004060
+004070     OPEN INPUT CHARGE-FULL
+004080     IF NOT FS-CHARGE-FILE-OK
+004090         GO TO 2000-NOT-PRESENT
+004100     END-IF
+004110     READ CHARGE-FULL INTO FULL-RECORD
+004120         AT END
+004130             CLOSE CHARGE-FULL
+004140             GO TO 2000-NOT-PRESENT
+004150     END-READ
+004160     IF NOT FS-CHARGE-FILE-OK
+004170         CLOSE CHARGE-FULL
+004180         GO TO 2000-NOT-PRESENT
+004190     END-IF
+004200     CLOSE CHARGE-FULL
+004210
+004220     OPEN INPUT CHARGE-STATUS
+004230     IF FS-CHARGE-FILE-OK
+004240         READ CHARGE-STATUS INTO STATUS-RECORD
+004250             AT END
+004260                 MOVE "UNKNOWN" TO STATUS-RECORD
+004270         END-READ
+004280         IF NOT FS-CHARGE-FILE-OK
+004290             MOVE "UNKNOWN" TO STATUS-RECORD
+004300         END-IF
+004310         CLOSE CHARGE-STATUS
+004320     ELSE
+004330         MOVE "UNKNOWN" TO STATUS-RECORD
+004340     END-IF
+004350
+004360     OPEN INPUT CHARGE-VOLT
+004370     IF FS-CHARGE-FILE-OK
+004380         READ CHARGE-VOLT INTO VOLT-RECORD
+004390             AT END
+004400                 MOVE ZERO TO VOLT-RECORD
+004410         END-READ
+004420         IF NOT FS-CHARGE-FILE-OK
+004430             MOVE ZERO TO VOLT-RECORD
+004440         END-IF
+004450         CLOSE CHARGE-VOLT
+004460     ELSE
+004470         MOVE ZERO TO VOLT-RECORD
+004480     END-IF
+004490
+004500     OPEN INPUT CHARGE-CURR
+004510     IF FS-CHARGE-FILE-OK
+004520         READ CHARGE-CURR INTO CURR-RECORD
+004530             AT END
+004540                 MOVE ZERO TO CURR-RECORD
+004550         END-READ
+004560         IF NOT FS-CHARGE-FILE-OK
+004570             MOVE ZERO TO CURR-RECORD
+004580         END-IF
+004590         CLOSE CHARGE-CURR
+004600     ELSE
+004610         MOVE ZERO TO CURR-RECORD
+004620     END-IF
+004630
+004640     OPEN INPUT CHARGE-CYCLE
+004650     IF FS-CHARGE-FILE-OK
+004660         READ CHARGE-CYCLE INTO CYCLE-RECORD
+004670             AT END
+004680                 MOVE ZERO TO CYCLE-RECORD
+004690         END-READ
+004700         IF NOT FS-CHARGE-FILE-OK
+004710             MOVE ZERO TO CYCLE-RECORD
+004720         END-IF
+004730         CLOSE CHARGE-CYCLE
+004740     ELSE
+004750         MOVE ZERO TO CYCLE-RECORD
+004760     END-IF
+004770
+004780     MOVE NOW-RECORD    TO BAT-NOW
+004790     MOVE FULL-RECORD   TO BAT-FULL
+004800     MOVE STATUS-RECORD TO BAT-CHG-STATUS (BAT-ID-IDX)
+004810     MOVE VOLT-RECORD   TO BAT-VOLT-NOW
+004820     MOVE CURR-RECORD   TO BAT-CURR-NOW
+004830     MOVE CYCLE-RECORD  TO BAT-CYCLES
+004840     MOVE BAT-CYCLES    TO BAT-UNIT-CYCLES (BAT-ID-IDX)
+004850
+004860     IF BAT-FULL > 0
+004870         COMPUTE BAT-UNIT-PERC (BAT-ID-IDX) =
+004880             (BAT-NOW / BAT-FULL) * 100
+004890     ELSE
+004900         MOVE 0 TO BAT-UNIT-PERC (BAT-ID-IDX)
+004910     END-IF
+004920
+004930     PERFORM 2500-COMPUTE-WATTS THRU 2500-EXIT
+004940
+004950     STRING BAT-ID-ENTRY (BAT-ID-IDX) DELIMITED BY SPACE
+004960             " "                      DELIMITED BY SIZE
+004970         INTO BAT-IDS-READ
+004980         WITH POINTER BAT-IDS-READ-PTR
+004990     END-STRING
+005000
+005010     ADD BAT-NOW  TO BAT-PACK-NOW
+005020     ADD BAT-FULL TO BAT-PACK-FULL
+005030     ADD 1 TO BAT-PRESENT-COUNT
+005040     GO TO 2000-EXIT.
+005050
+005060 2000-NOT-PRESENT.
+005070     MOVE "N" TO BAT-UNIT-PRESENT (BAT-ID-IDX)
+005080     MOVE 0 TO BAT-UNIT-PERC (BAT-ID-IDX)
+005090     MOVE "NOT PRESENT" TO BAT-CHG-STATUS (BAT-ID-IDX)
+005100     MOVE 0 TO BAT-UNIT-WATTS (BAT-ID-IDX)
+005110     MOVE 0 TO BAT-UNIT-CYCLES (BAT-ID-IDX)
+005120     DISPLAY "BATTERY " BAT-ID-ENTRY (BAT-ID-IDX)
+005130             ": NOT PRESENT".
+005140 2000-EXIT.
+005150     EXIT.
+005160
+005170 2500-COMPUTE-WATTS.
+005180     COMPUTE BAT-VOLT-VOLTS = BAT-VOLT-NOW / 1000000
+005190     COMPUTE BAT-CURR-AMPS  = BAT-CURR-NOW / 1000000
+005200     COMPUTE BAT-UNIT-WATTS (BAT-ID-IDX) ROUNDED =
+005210         BAT-VOLT-VOLTS * BAT-CURR-AMPS.
+005220 2500-EXIT.
+005230     EXIT.
+005240
+005250 3000-COMPUTE-PERCENT.
+005260     IF BAT-PACK-FULL > 0
+005270         COMPUTE BAT-PERC = (BAT-PACK-NOW / BAT-PACK-FULL) * 100
+005280     ELSE
+005290         IF BAT-PRESENT-COUNT > 0
+005300             DISPLAY "ERROR! FULL-CHARGE IS ZERO, CONNOT DIVIDE!"
+005310             SET BAT-DIVZERO-FIRED TO TRUE
+005320         END-IF
+005330         MOVE 0 TO BAT-PERC
+005340     END-IF.
+005350 3000-EXIT.
+005360     EXIT.
+005370
+005380 3500-CLASSIFY-STATUS.
+005390     EVALUATE TRUE
+005400         WHEN BAT-PRESENT-COUNT = 0
+005410             SET BAT-STAT-NOT-PRESENT TO TRUE
+005420         WHEN BAT-PERC < BAT-THRESH-CRIT
+005430             SET BAT-STAT-CRITICAL TO TRUE
+005440         WHEN BAT-PERC < BAT-THRESH-LOW
+005450             SET BAT-STAT-LOW      TO TRUE
+005460         WHEN BAT-PERC >= BAT-THRESH-FULL
+005470             SET BAT-STAT-FULL     TO TRUE
+005480         WHEN OTHER
+005490             SET BAT-STAT-OK       TO TRUE
+005500     END-EVALUATE.
+005510 3500-EXIT.
+005520     EXIT.
+005530
+005540 4000-DISPLAY-RESULT.
+005550     PERFORM 4500-DISPLAY-UNIT THRU 4500-EXIT
+005560         VARYING BAT-ID-IDX FROM 1 BY 1
+005570         UNTIL BAT-ID-IDX > BAT-ID-MAX
+005580     MOVE BAT-PERC TO BAT-PERC-EDIT
+005590     DISPLAY "BATTERY: " BAT-PERC-EDIT " (PACK)".
+005600 4000-EXIT.
+005610     EXIT.
+005620
+005630 4500-DISPLAY-UNIT.
+005640     IF BAT-UNIT-IS-PRESENT (BAT-ID-IDX)
+005650         MOVE BAT-UNIT-PERC  (BAT-ID-IDX) TO BAT-UNIT-PERC-EDIT
+005660         MOVE BAT-UNIT-WATTS (BAT-ID-IDX) TO BAT-UNIT-WATTS-EDIT
+005670         DISPLAY "BATTERY " BAT-ID-ENTRY (BAT-ID-IDX) ": "
+005680                 BAT-UNIT-PERC-EDIT
+005690                 " (" BAT-CHG-STATUS (BAT-ID-IDX) ") "
+005700                 BAT-UNIT-WATTS-EDIT " WATTS, "
+005710                 BAT-UNIT-CYCLES (BAT-ID-IDX) " CYCLES"
+005720     END-IF.
+005730 4500-EXIT.
+005740     EXIT.
+005750
+005760 5000-WRITE-LOG.
+005770     ACCEPT BAT-CDT-DATE FROM DATE YYYYMMDD
+005780     ACCEPT BAT-CDT-TIME FROM TIME
+005790
+005800     MOVE BAT-CDT-DATE TO BAT-LOG-DATE
+005810     MOVE BAT-CDT-TIME TO BAT-LOG-TIME
+005820     MOVE BAT-PACK-NOW  TO BAT-LOG-NOW
+005830     MOVE BAT-PACK-FULL TO BAT-LOG-FULL
+005840     MOVE BAT-PERC     TO BAT-LOG-PERC
+005850
+005860     OPEN EXTEND BATTERY-LOG
+005870     IF FS-BATTERY-LOG-OK
+005880         MOVE SPACES TO LOG-RECORD
+005890         STRING BAT-LOG-DATE   DELIMITED BY SIZE
+005900                 " "          DELIMITED BY SIZE
+005910                 BAT-LOG-TIME DELIMITED BY SIZE
+005920                 " "          DELIMITED BY SIZE
+005930                 BAT-LOG-NOW  DELIMITED BY SIZE
+005940                 " "          DELIMITED BY SIZE
+005950                 BAT-LOG-FULL DELIMITED BY SIZE
+005960                 " "          DELIMITED BY SIZE
+005970                 BAT-LOG-PERC DELIMITED BY SIZE
+005980             INTO LOG-RECORD
+005990         END-STRING
+006000         WRITE LOG-RECORD
+006010         CLOSE BATTERY-LOG
+006020     END-IF.
+006030 5000-EXIT.
+006040     EXIT.
+006050
+006060 6000-GET-RUN-NUMBER.
+006070     MOVE 0 TO BAT-RUN-NUMBER
+006080     OPEN INPUT BATTERY-CTL
+006090     IF FS-BATTERY-CTL-OK
+006100         READ BATTERY-CTL INTO CTL-RECORD
+006110         IF FS-BATTERY-CTL-OK
+006120             MOVE CTL-RECORD TO BAT-RUN-NUMBER
+006130         END-IF
+006140         CLOSE BATTERY-CTL
+006150     END-IF
+006160
+006170     ADD 1 TO BAT-RUN-NUMBER
+006180     MOVE BAT-RUN-NUMBER TO CTL-RECORD
+006190     OPEN OUTPUT BATTERY-CTL
+006200     IF FS-BATTERY-CTL-OK
+006210         WRITE CTL-RECORD
+006220         CLOSE BATTERY-CTL
+006230     END-IF.
+006240 6000-EXIT.
+006250     EXIT.
+006260
+006270 7000-WRITE-REPORT.
+006280     OPEN EXTEND BATTERY-RPT
+006290     IF FS-BATTERY-RPT-OK
+006300         MOVE SPACES TO RPT-RECORD
+006310         STRING "==== BATTERY REPORT - RUN " DELIMITED BY SIZE
+006320                 BAT-RUN-NUMBER             DELIMITED BY SIZE
+006330                 " - "                      DELIMITED BY SIZE
+006340                 BAT-CDT-DATE               DELIMITED BY SIZE
+006350                 " "                        DELIMITED BY SIZE
+006360                 BAT-CDT-TIME               DELIMITED BY SIZE
+006370                 " ===="                    DELIMITED BY SIZE
+006380             INTO RPT-RECORD
+006390         END-STRING
+006400         WRITE RPT-RECORD
+006410         PERFORM 7500-WRITE-UNIT-LINE THRU 7500-EXIT
+006420             VARYING BAT-ID-IDX FROM 1 BY 1
+006430             UNTIL BAT-ID-IDX > BAT-ID-MAX
+006440         MOVE SPACES TO RPT-RECORD
+006450         MOVE BAT-PERC TO BAT-PERC-EDIT
+006460         STRING "PACK TOTAL: "  DELIMITED BY SIZE
+006470                 BAT-PERC-EDIT DELIMITED BY SIZE
+006480                 " PCT"        DELIMITED BY SIZE
+006490             INTO RPT-RECORD
+006500         END-STRING
+006510         WRITE RPT-RECORD
+006520         CLOSE BATTERY-RPT
+006530     END-IF.
+006540 7000-EXIT.
+006550     EXIT.
+006560
+006570 7500-WRITE-UNIT-LINE.
+006580     MOVE BAT-UNIT-PERC  (BAT-ID-IDX) TO BAT-UNIT-PERC-EDIT
+006590     MOVE BAT-UNIT-WATTS (BAT-ID-IDX) TO BAT-UNIT-WATTS-EDIT
+006600     MOVE SPACES TO RPT-RECORD
+006610     STRING "  " DELIMITED BY SIZE
+006620             BAT-ID-ENTRY (BAT-ID-IDX)    DELIMITED BY SIZE
+006630             ": "                         DELIMITED BY SIZE
+006640             BAT-UNIT-PERC-EDIT           DELIMITED BY SIZE
+006650             " PCT ("                     DELIMITED BY SIZE
+006660             BAT-CHG-STATUS (BAT-ID-IDX)  DELIMITED BY SIZE
+006670             ") "                         DELIMITED BY SIZE
+006680             BAT-UNIT-WATTS-EDIT          DELIMITED BY SIZE
+006690             " WATTS, "                   DELIMITED BY SIZE
+006700             BAT-UNIT-CYCLES (BAT-ID-IDX) DELIMITED BY SIZE
+006710             " CYCLES"                    DELIMITED BY SIZE
+006720         INTO RPT-RECORD
+006730     END-STRING
+006740     WRITE RPT-RECORD.
+006750 7500-EXIT.
+006760     EXIT.
+006770
+006780 8000-COMPUTE-RATE.
+006790     MOVE 0   TO BAT-RATE-COUNT
+006800     MOVE 1   TO BAT-RATE-NEXT
+006810     MOVE "N" TO BAT-LOG-EOF-SW
+006820     OPEN INPUT BATTERY-LOG
+006830     IF FS-BATTERY-LOG-OK
+006840         PERFORM 8100-READ-LOG-ENTRY THRU 8100-EXIT
+006850             UNTIL BAT-LOG-EOF
+006860         CLOSE BATTERY-LOG
+006870         PERFORM 8500-ESTIMATE-TIME THRU 8500-EXIT
+006880     ELSE
+006890         DISPLAY "RATE: NO HISTORY YET"
+006900     END-IF.
+006910 8000-EXIT.
+006920     EXIT.
+006930
+006940 8100-READ-LOG-ENTRY.
+006950     READ BATTERY-LOG INTO LOG-RECORD
+006960         AT END
+006970             SET BAT-LOG-EOF TO TRUE
+006980         NOT AT END
+006990             PERFORM 8200-STORE-RATE-ENTRY THRU 8200-EXIT
+007000     END-READ.
+007010 8100-EXIT.
+007020     EXIT.
+007030
+007040 8200-STORE-RATE-ENTRY.
+007050     UNSTRING LOG-RECORD DELIMITED BY ALL SPACES
+007060         INTO BAT-LOG-DATE BAT-LOG-TIME BAT-LOG-NOW
+007070                 BAT-LOG-FULL BAT-LOG-PERC
+007080     END-UNSTRING
+007090
+007100     COMPUTE BAT-RATE-HH = BAT-LOG-TIME / 1000000
+007110     COMPUTE BAT-RATE-MM =
+007120         (BAT-LOG-TIME / 10000) - (BAT-RATE-HH * 100)
+007130     COMPUTE BAT-RATE-TOTAL-MIN (BAT-RATE-NEXT) =
+007140         FUNCTION INTEGER-OF-DATE (BAT-LOG-DATE) * 1440
+007150             + (BAT-RATE-HH * 60) + BAT-RATE-MM
+007160     MOVE BAT-LOG-NOW TO BAT-RATE-NOW (BAT-RATE-NEXT)
+007170
+007180     IF BAT-RATE-COUNT < BAT-RATE-MAX
+007190         ADD 1 TO BAT-RATE-COUNT
+007200     END-IF
+007210
+007220     ADD 1 TO BAT-RATE-NEXT
+007230     IF BAT-RATE-NEXT > BAT-RATE-MAX
+007240         MOVE 1 TO BAT-RATE-NEXT
+007250     END-IF.
+007260 8200-EXIT.
+007270     EXIT.
+007280
+007290 8500-ESTIMATE-TIME.
+007300     IF BAT-RATE-COUNT < 2
+007310         DISPLAY "RATE: INSUFFICIENT HISTORY"
+007320     ELSE
+007330         COMPUTE BAT-RATE-NEW-IDX = BAT-RATE-NEXT - 1
+007340         IF BAT-RATE-NEW-IDX < 1
+007350             ADD BAT-RATE-MAX TO BAT-RATE-NEW-IDX
+007360         END-IF
+007370         COMPUTE BAT-RATE-OLD-IDX =
+007380             BAT-RATE-NEXT - BAT-RATE-COUNT
+007390         IF BAT-RATE-OLD-IDX < 1
+007400             ADD BAT-RATE-MAX TO BAT-RATE-OLD-IDX
+007410         END-IF
+007420
+007430         COMPUTE BAT-RATE-ELAPSED-MIN =
+007440             BAT-RATE-TOTAL-MIN (BAT-RATE-NEW-IDX)
+007450                 - BAT-RATE-TOTAL-MIN (BAT-RATE-OLD-IDX)
+007460         COMPUTE BAT-RATE-DELTA-NOW =
+007470             BAT-RATE-NOW (BAT-RATE-NEW-IDX)
+007480                 - BAT-RATE-NOW (BAT-RATE-OLD-IDX)
+007490
+007500         EVALUATE TRUE
+007510             WHEN BAT-RATE-ELAPSED-MIN > 0
+007520                     AND BAT-RATE-DELTA-NOW < 0
+007530                 PERFORM 8600-SHOW-EMPTY-ETA THRU 8600-EXIT
+007540             WHEN BAT-RATE-ELAPSED-MIN > 0
+007550                     AND BAT-RATE-DELTA-NOW > 0
+007560                 PERFORM 8700-SHOW-FULL-ETA THRU 8700-EXIT
+007570             WHEN OTHER
+007580                 DISPLAY "RATE: STEADY, NO ESTIMATE AVAILABLE"
+007590         END-EVALUATE
+007600     END-IF.
+007610 8500-EXIT.
+007620     EXIT.
+007630
+007640 8600-SHOW-EMPTY-ETA.
+007650     COMPUTE BAT-RATE-PER-MIN ROUNDED =
+007660         BAT-RATE-DELTA-NOW / BAT-RATE-ELAPSED-MIN
+007670     IF BAT-RATE-PER-MIN = 0
+007680         DISPLAY "RATE: STEADY, NO ESTIMATE AVAILABLE"
+007690     ELSE
+007700         COMPUTE BAT-RATE-MINUTES-LEFT ROUNDED =
+007710             BAT-PACK-NOW / (-1 * BAT-RATE-PER-MIN)
+007720         DIVIDE BAT-RATE-MINUTES-LEFT BY 60
+007730             GIVING BAT-RATE-HOURS-LEFT
+007740             REMAINDER BAT-RATE-MINS-LEFT
+007750         DISPLAY "ESTIMATED TIME TO EMPTY: "
+007760             BAT-RATE-HOURS-LEFT "H " BAT-RATE-MINS-LEFT "M"
+007770     END-IF.
+007780 8600-EXIT.
+007790     EXIT.
+007800
+007810 8700-SHOW-FULL-ETA.
+007820     COMPUTE BAT-RATE-PER-MIN ROUNDED =
+007830         BAT-RATE-DELTA-NOW / BAT-RATE-ELAPSED-MIN
+007840     IF BAT-RATE-PER-MIN = 0
+007850         DISPLAY "RATE: STEADY, NO ESTIMATE AVAILABLE"
+007860     ELSE
+007870         COMPUTE BAT-RATE-MINUTES-LEFT ROUNDED =
+007880             (BAT-PACK-FULL - BAT-PACK-NOW) / BAT-RATE-PER-MIN
+007890         DIVIDE BAT-RATE-MINUTES-LEFT BY 60
+007900             GIVING BAT-RATE-HOURS-LEFT
+007910             REMAINDER BAT-RATE-MINS-LEFT
+007920         DISPLAY "ESTIMATED TIME TO FULL: "
+007930             BAT-RATE-HOURS-LEFT "H " BAT-RATE-MINS-LEFT "M"
+007940     END-IF.
+007950 8700-EXIT.
+007960     EXIT.
+007970
+007980 8900-WRITE-AUDIT.
+007990     OPEN EXTEND BATTERY-AUD
+008000     IF FS-BATTERY-AUD-OK
+008010         MOVE SPACES TO AUD-RECORD
+008020         STRING BAT-CDT-DATE       DELIMITED BY SIZE
+008030                 " "               DELIMITED BY SIZE
+008040                 BAT-CDT-TIME      DELIMITED BY SIZE
+008050                 " RC="            DELIMITED BY SIZE
+008060                 BAT-STATUS-CODE   DELIMITED BY SIZE
+008070                 " DIVZERO="       DELIMITED BY SIZE
+008080                 BAT-DIVZERO-SW    DELIMITED BY SIZE
+008090                 " IDS="           DELIMITED BY SIZE
+008100                 BAT-IDS-READ      DELIMITED BY SIZE
+008110             INTO AUD-RECORD
+008120         END-STRING
+008130         WRITE AUD-RECORD
+008140         CLOSE BATTERY-AUD
+008150     END-IF.
+008160 8900-EXIT.
+008170     EXIT.
+008180
+008190 9999-TERMINATE.
+008200     MOVE BAT-STATUS-CODE TO RETURN-CODE
+008210     STOP RUN.
+008220 9999-EXIT.
+008230     EXIT.
